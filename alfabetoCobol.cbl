@@ -1,600 +1,1275 @@
-ID DIVISION.                                                     
-PROGRAM-ID. PATTERN.                                             
-AUTHOR. gangagoura.                                              
-DATE-WRITTEN. 24-MAR-2021.                                       
-DATA DIVISION.                                                   
-WORKING-STORAGE SECTION.                                         
-01 WS-DATA-ITEMS.                                                
-   05 WS-INPUT                     PIC X(10).                    
-   05 WS-INPUT-UPPER               PIC X(10).                    
-   05 WS-PART1                     PIC X(10).                    
-   05 WS-PART2                     PIC X(10).                    
-   05 WS-COUNT                     PIC 9(2) COMP.                
-   05 WS-I                         PIC 9(2).                     
-   05 WS-J                         PIC 9(2).                     
-   05 WS-K                         PIC 9(2).                     
-   05 WS-L                         PIC 9(2).                     
-   05 WS-TEMP                      PIC 9(2).                     
-01 WS-TABLE1.                                                    
-   05 WS-LINE OCCURS 7 TIMES.                                    
-      10 WS-LETTER OCCURS 70 TIMES PIC X(1).                     
-01 WS-TABLE2.                                                    
-   05 WS-DISPLAY-LINE OCCURS 7 TIMES.                            
-      10 WS-DISPLAY OCCURS 10 TIMES.                             
-         15 WS-DATA                PIC X(7).                     
-         15 WS-FILLER              PIC X.                        
-PROCEDURE DIVISION.                                              
-    INITIALIZE WS-TABLE1                                         
-               WS-TABLE2                                         
-               WS-DATA-ITEMS.                                    
-    PERFORM ASK-USER THRU ASK-EXIT                               
-    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT       
-    EVALUATE WS-INPUT-UPPER(WS-I:1)                              
-    WHEN 'A'                                                     
-    PERFORM A-PARA THRU A-EXIT                                   
-    WHEN 'B'                                                     
-    PERFORM B-PARA THRU B-EXIT                                   
-    WHEN 'C'                                                     
-    PERFORM C-PARA THRU C-EXIT                                   
-    WHEN 'D'                                                     
-    PERFORM D-PARA THRU D-EXIT                                   
-    WHEN 'E'                                                     
-    PERFORM E-PARA THRU E-EXIT                                   
-    WHEN 'F'                                                     
-    PERFORM F-PARA THRU F-EXIT                                   
-    WHEN 'G'                                                     
-    PERFORM G-PARA THRU G-EXIT                                   
-    WHEN 'H'                                                     
-    PERFORM H-PARA THRU H-EXIT                                   
-    WHEN 'I'                                                     
-    PERFORM I-PARA THRU I-EXIT                                   
-    WHEN 'J'                                                     
-    PERFORM J-PARA THRU J-EXIT                                   
-    WHEN 'K'                                                     
-    PERFORM K-PARA THRU K-EXIT                                   
-    WHEN 'L'                                                     
-    PERFORM L-PARA THRU L-EXIT                                   
-    WHEN 'M'                                                     
-    PERFORM M-PARA THRU M-EXIT                                   
-    WHEN 'N'                                                     
-    PERFORM N-PARA THRU N-EXIT                                   
-    WHEN 'O'                                                     
-    PERFORM O-PARA THRU O-EXIT                                   
-    WHEN 'P'                                                     
-    PERFORM P-PARA THRU P-EXIT                                   
-    WHEN 'Q'                                                     
-    PERFORM Q-PARA THRU Q-EXIT                                   
-    WHEN 'R'                                                     
-    PERFORM R-PARA THRU R-EXIT                                   
-    WHEN 'S'                                                     
-    PERFORM S-PARA THRU S-EXIT                                   
-    WHEN 'T'                                                     
-    PERFORM T-PARA THRU T-EXIT                                   
-    WHEN 'U'                                                     
-    PERFORM U-PARA THRU U-EXIT                                   
-    WHEN 'V'                                                     
-    PERFORM V-PARA THRU V-EXIT                                   
-    WHEN 'W'                                                     
-    PERFORM W-PARA THRU W-EXIT                                   
-    WHEN 'X'                                                     
-    PERFORM X-PARA THRU X-EXIT                                   
-    WHEN 'Y'                                                     
-    PERFORM Y-PARA THRU Y-EXIT                                   
-    WHEN 'Z'                                                     
-    PERFORM Z-PARA THRU Z-EXIT                                   
-    END-EVALUATE                                                 
-    END-PERFORM                                                  
-    PERFORM DISPLAY-PARA THRU DISPLAY-EXIT.                      
-    STOP RUN.                                                    
-                                                                 
-A-PARA.                                                          
-    COMPUTE WS-TEMP = WS-I * 7 - 3                               
-    MOVE 'A' TO WS-LETTER( 1, WS-TEMP )                          
-    COMPUTE WS-TEMP = WS-I * 7 - 4                               
-    MOVE 'A' TO WS-LETTER( 2, WS-TEMP )                          
-    COMPUTE WS-TEMP = WS-I * 7 - 2                               
-    MOVE 'A' TO WS-LETTER( 2, WS-TEMP )                          
-    COMPUTE WS-TEMP = WS-I * 7 - 5                               
-    MOVE 'A' TO WS-LETTER( 3, WS-TEMP )                          
-    COMPUTE WS-TEMP = WS-I * 7 - 1                               
-    MOVE 'A' TO WS-LETTER( 3, WS-TEMP )                          
-    PERFORM VARYING WS-J FROM 4 BY 1 UNTIL WS-J > 7              
-    COMPUTE WS-TEMP = WS-I * 7                                   
-    MOVE 'A' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7 - 6                               
-    MOVE 'A' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-PERFORM                                                  
-    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 5              
-    COMPUTE WS-TEMP = WS-I * 7 - WS-J                            
-    MOVE 'A' TO WS-LETTER( 5, WS-TEMP )                          
-    END-PERFORM.                                                 
-A-EXIT. EXIT.                                                    
-                                                                 
-B-PARA.                                                          
-    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 6              
-    COMPUTE WS-TEMP = WS-I * 7 - WS-J                            
-    MOVE 'B' TO WS-LETTER( 1, WS-TEMP )                          
-    COMPUTE WS-TEMP = WS-I * 7 - WS-J                            
-    MOVE 'B' TO WS-LETTER( 7, WS-TEMP )                          
-    END-PERFORM                                                  
-    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J > 6              
-    COMPUTE WS-TEMP = WS-I * 7                                   
-    MOVE 'B' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7 - 6                               
-    MOVE 'B' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-PERFORM                                                  
-    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 5              
-    COMPUTE WS-TEMP = WS-I * 7 - WS-J                            
-    MOVE 'B' TO WS-LETTER( 4, WS-TEMP )                          
-    END-PERFORM.                                                 
-B-EXIT. EXIT.                                                    
-                                                                 
-C-PARA.                                                          
-    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J > 6              
-    COMPUTE WS-TEMP = WS-I * 7 - 6                               
-    MOVE 'C' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-PERFORM                                                  
-    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J = 6              
-    COMPUTE WS-TEMP = WS-I * 7 - WS-J                            
-    MOVE 'C' TO WS-LETTER( 1, WS-TEMP )                          
-    MOVE 'C' TO WS-LETTER( 7, WS-TEMP )                          
-    END-PERFORM.                                                 
-C-EXIT. EXIT.                                                    
-                                                                 
-D-PARA.                                                          
-    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 7              
-    COMPUTE WS-TEMP = WS-I * 7 - WS-J                            
-    MOVE 'D' TO WS-LETTER( 1, WS-TEMP )                          
-    MOVE 'D' TO WS-LETTER( 7, WS-TEMP )                          
-    END-PERFORM                                                  
-    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J = 7              
-    COMPUTE WS-TEMP = WS-I * 7                                   
-    MOVE 'D' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7 - 6                               
-    MOVE 'D' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-PERFORM.                                                 
-D-EXIT. EXIT.                                                    
-                                                                 
-E-PARA.                                                          
-    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J > 6              
-    COMPUTE WS-TEMP = WS-I * 7 - WS-J                            
-    MOVE 'E' TO WS-LETTER( 1, WS-TEMP )                          
-    MOVE 'E' TO WS-LETTER( 7, WS-TEMP )                          
-    END-PERFORM                                                  
-    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J = 7              
-    COMPUTE WS-TEMP = WS-I * 7 - 6                               
-    MOVE 'E' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7 - WS-J                            
-    MOVE 'E' TO WS-LETTER( 4, WS-TEMP )                          
-    END-PERFORM.                                                 
-E-EXIT. EXIT.                                                    
-                                                                 
-F-PARA.                                                          
-    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J > 6              
-    COMPUTE WS-TEMP = WS-I * 7 - WS-J                            
-    MOVE 'F' TO WS-LETTER( 1, WS-TEMP )                          
-    END-PERFORM                                                  
-    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J = 8              
-    COMPUTE WS-TEMP = WS-I * 7 - 6                               
-    MOVE 'F' TO WS-LETTER( WS-J, WS-TEMP)                        
-    END-PERFORM                                                  
-    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J = 7              
-    COMPUTE WS-TEMP = WS-I * 7 - WS-J                            
-    MOVE 'F' TO WS-LETTER( 4, WS-TEMP )                          
-    END-PERFORM.                                                 
-F-EXIT. EXIT.                                                    
-                                                                 
-G-PARA.                                                          
-    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 6              
-    COMPUTE WS-TEMP = WS-I * 7 - WS-J                            
-    MOVE 'G' TO WS-LETTER( 1, WS-TEMP )                          
-    MOVE 'G' TO WS-LETTER( 7, WS-TEMP )                          
-    END-PERFORM                                                  
-    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J > 6              
-    COMPUTE WS-TEMP = WS-I * 7 - 6                               
-    MOVE 'G' TO WS-LETTER( WS-J, WS-TEMP )                       
-    IF WS-J NOT EQUAL 3 THEN                                     
-    COMPUTE WS-TEMP = WS-I * 7                                   
-    MOVE 'G' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-IF                                                       
-    IF WS-J EQUAL 4 THEN                                         
-    COMPUTE WS-TEMP = WS-I * 7 - 1                               
-    MOVE 'G' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7 - 2                               
-    MOVE 'G' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7 - 3                               
-    MOVE 'G' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-IF                                                       
-    IF WS-J EQUAL 5 THEN                                         
-    COMPUTE WS-TEMP = WS-I * 7 - 3                               
-    MOVE 'G' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-IF                                                       
-    END-PERFORM.                                                 
-G-EXIT. EXIT.                                                    
-                                                                 
-H-PARA.                                                          
-    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 8              
-    COMPUTE WS-TEMP = WS-I * 7                                   
-    MOVE 'H' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7 - 6                               
-    MOVE 'H' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-PERFORM                                                  
-    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 6              
-    COMPUTE WS-TEMP = WS-I * 7 - WS-J                            
-    MOVE 'H' TO WS-LETTER( 4, WS-TEMP )                          
-    END-PERFORM.                                                 
-H-EXIT. EXIT.                                                    
-                                                                 
-I-PARA.                                                          
-    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J > 6              
-    COMPUTE WS-TEMP = WS-I * 7 - WS-J                            
-    MOVE 'I' TO WS-LETTER( 1, WS-TEMP )                          
-    MOVE 'I' TO WS-LETTER( 7, WS-TEMP )                          
-    END-PERFORM                                                  
-    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J = 7              
-    COMPUTE WS-TEMP = WS-I * 7 - 3                               
-    MOVE 'I' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-PERFORM.                                                 
-I-EXIT. EXIT.                                                    
-                                                                 
-J-PARA.                                                          
-    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J > 6              
-    COMPUTE WS-TEMP = WS-I * 7 - WS-J                            
-    MOVE 'J' TO WS-LETTER( 1, WS-TEMP )                          
-    END-PERFORM                                                  
-    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J = 8              
-    IF WS-J EQUAL 5 OR WS-J EQUAL 6 THEN                         
-    COMPUTE WS-TEMP = WS-I * 7 - 6                               
-    MOVE 'J' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-IF                                                       
-    COMPUTE WS-TEMP = WS-I * 7 - 3                               
-    MOVE 'J' TO WS-LETTER( WS-J, WS-TEMP )                       
-    IF WS-J EQUAL 7 THEN                                         
-    COMPUTE WS-TEMP = WS-I * 7 - 5                               
-    MOVE 'J' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7 - 4                               
-    MOVE 'J' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-IF                                                       
-    END-PERFORM.                                                 
-J-EXIT. EXIT.                                                    
-                                                                 
-K-PARA.                                                          
-    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 8              
-    IF WS-J EQUAL 1 OR WS-J EQUAL 7 THEN                         
-    COMPUTE WS-TEMP = WS-I * 7                                   
-    MOVE 'K' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7 - 6                               
-    MOVE 'K' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-IF                                                       
-    IF WS-J EQUAL 2 OR WS-J EQUAL 6 THEN                         
-    COMPUTE WS-TEMP = WS-I * 7 - 2                               
-    MOVE 'K' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7 - 1                               
-    MOVE 'K' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7 - 6                               
-    MOVE 'K' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-IF                                                       
-    IF WS-J EQUAL 3 OR WS-J EQUAL 5 THEN                         
-    COMPUTE WS-TEMP = WS-I * 7 - 4                               
-    MOVE 'K' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7 - 3                               
-    MOVE 'K' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7 - 6                               
-    MOVE 'K' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-IF                                                       
-    IF WS-J EQUAL 4 THEN                                         
-    COMPUTE WS-TEMP = WS-I * 7 - 6                               
-    MOVE 'K' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7 - 5                               
-    MOVE 'K' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-IF                                                       
-    END-PERFORM.                                                 
-K-EXIT. EXIT.                                                    
-                                                                 
-L-PARA.                                                          
-    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 7              
-    COMPUTE WS-TEMP = WS-I * 7 - 6                               
-    MOVE 'L' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-PERFORM                                                  
-    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J = 7              
-    COMPUTE WS-TEMP = WS-I * 7 - WS-J                            
-    MOVE 'L' TO WS-LETTER( 7, WS-TEMP )                          
-    END-PERFORM.                                                 
-L-EXIT. EXIT.                                                    
-                                                                 
-M-PARA.                                                          
-    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 8              
-    COMPUTE WS-TEMP = WS-I * 7 - 6                               
-    MOVE 'M' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7                                   
-    MOVE 'M' TO WS-LETTER( WS-J, WS-TEMP )                       
-    IF WS-J EQUAL 2 THEN                                         
-    COMPUTE WS-TEMP = WS-I * 7 - 5                               
-    MOVE 'M' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7 - 1                               
-    MOVE 'M' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-IF                                                       
-    IF WS-J EQUAL 3 THEN                                         
-    COMPUTE WS-TEMP = WS-I * 7 - 4                               
-    MOVE 'M' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7 - 2                               
-    MOVE 'M' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-IF                                                       
-    IF WS-J EQUAL 4 THEN                                         
-    COMPUTE WS-TEMP = WS-I * 7 - 3                               
-    MOVE 'M' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-IF                                                       
-    END-PERFORM.                                                 
-M-EXIT. EXIT.                                                    
-                                                                 
-N-PARA.                                                          
-    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 8              
-    COMPUTE WS-TEMP = WS-I * 7 - 6                               
-    MOVE 'N' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7                                   
-    MOVE 'N' TO WS-LETTER( WS-J, WS-TEMP )                       
-    IF WS-J EQUAL 2 THEN                                         
-    COMPUTE WS-TEMP = WS-I * 7 - 5                               
-    MOVE 'N' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-IF                                                       
-    IF WS-J EQUAL 3 THEN                                         
-    COMPUTE WS-TEMP = WS-I * 7 - 4                               
-    MOVE 'N' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-IF                                                       
-    IF WS-J EQUAL 4 THEN                                         
-    COMPUTE WS-TEMP = WS-I * 7 - 3                               
-    MOVE 'N' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-IF                                                       
-    IF WS-J EQUAL 5 THEN                                         
-    COMPUTE WS-TEMP = WS-I * 7 - 2                               
-    MOVE 'N' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-IF                                                       
-    IF WS-J EQUAL 6 THEN                                         
-    COMPUTE WS-TEMP = WS-I * 7 - 1                               
-    MOVE 'N' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-IF                                                       
-    END-PERFORM.                                                 
-N-EXIT. EXIT.                                                    
-                                                                 
-O-PARA.                                                          
-    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J = 7              
-    COMPUTE WS-TEMP = WS-I * 7 - 6                               
-    MOVE 'O' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7                                   
-    MOVE 'O' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-PERFORM                                                  
-    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 6              
-    COMPUTE WS-TEMP = WS-I * 7 - WS-J                            
-    MOVE 'O' TO WS-LETTER( 1, WS-TEMP )                          
-    MOVE 'O' TO WS-LETTER( 7, WS-TEMP )                          
-    END-PERFORM.                                                 
-O-EXIT. EXIT.                                                    
-                                                                 
-P-PARA.                                                          
-    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 7              
-    COMPUTE WS-TEMP = WS-I * 7 - WS-J                            
-    MOVE 'P' TO WS-LETTER( 1, WS-TEMP )                          
-    MOVE 'P' TO WS-LETTER( 4, WS-TEMP )                          
-    END-PERFORM                                                  
-    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J = 4              
-    COMPUTE WS-TEMP = WS-I * 7 - 6                               
-    MOVE 'P' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7                                   
-    MOVE 'P' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-PERFORM                                                  
-    PERFORM VARYING WS-J FROM 5 BY 1 UNTIL WS-J = 8              
-    COMPUTE WS-TEMP = WS-I * 7 - 6                               
-    MOVE 'P' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-PERFORM.                                                 
-P-EXIT. EXIT.                                                    
-                                                                 
-Q-PARA.                                                          
-    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 6              
-    COMPUTE WS-TEMP = WS-I * 7 - WS-J                            
-    MOVE 'Q' TO WS-LETTER( 1, WS-TEMP )                          
-    MOVE 'Q' TO WS-LETTER( 6, WS-TEMP )                          
-    END-PERFORM                                                  
-    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J = 6              
-    COMPUTE WS-TEMP = WS-I * 7 - 6                               
-    MOVE 'Q' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7                                   
-    MOVE 'Q' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-PERFORM                                                  
-    COMPUTE WS-TEMP = WS-I * 7                                   
-    MOVE 'Q' TO WS-LETTER( 7, WS-TEMP).                          
-Q-EXIT. EXIT.                                                    
-                                                                 
-R-PARA.                                                          
-    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 7              
-    COMPUTE WS-TEMP = WS-I * 7 - WS-J                            
-    MOVE 'R' TO WS-LETTER( 1, WS-TEMP )                          
-    MOVE 'R' TO WS-LETTER( 4, WS-TEMP )                          
-    END-PERFORM                                                  
-    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J = 4              
-    COMPUTE WS-TEMP = WS-I * 7 - 6                               
-    MOVE 'R' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7                                   
-    MOVE 'R' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-PERFORM                                                  
-    PERFORM VARYING WS-J FROM 5 BY 1 UNTIL WS-J = 8              
-    COMPUTE WS-TEMP = WS-I * 7 - 6                               
-    MOVE 'R' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7                                   
-    MOVE 'R' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-PERFORM.                                                 
-R-EXIT. EXIT.                                                    
-                                                                 
-S-PARA.                                                          
-    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J = 6              
-    COMPUTE WS-TEMP = WS-I * 7 - WS-J                            
-    MOVE 'S' TO WS-LETTER( 1, WS-TEMP )                          
-    END-PERFORM                                                  
-    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 7              
-    COMPUTE WS-TEMP = WS-I * 7 - WS-J                            
-    MOVE 'S' TO WS-LETTER( 7, WS-TEMP )                          
-    END-PERFORM                                                  
-    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 6              
-    COMPUTE WS-TEMP = WS-I * 7 - WS-J                            
-    MOVE 'S' TO WS-LETTER( 4, WS-TEMP )                          
-    END-PERFORM                                                  
-    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J = 4              
-    COMPUTE WS-TEMP = WS-I * 7 - 6                               
-    MOVE 'S' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-PERFORM                                                  
-    PERFORM VARYING WS-J FROM 5 BY 1 UNTIL WS-J = 7              
-    COMPUTE WS-TEMP = WS-I * 7                                   
-    MOVE 'S' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-PERFORM.                                                 
-S-EXIT. EXIT.                                                    
-                                                                 
-T-PARA.                                                          
-    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J = 7              
-    COMPUTE WS-TEMP = WS-I * 7 - WS-J                            
-    MOVE 'T' TO WS-LETTER( 1, WS-TEMP )                          
-    END-PERFORM                                                  
-    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J = 8              
-    COMPUTE WS-TEMP = WS-I * 7 - 3                               
-    MOVE 'T' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-PERFORM.                                                 
-T-EXIT. EXIT.                                                    
-                                                                 
-U-PARA.                                                          
-    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 7              
-    COMPUTE WS-TEMP = WS-I * 7 - 6                               
-    MOVE 'U' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7                                   
-    MOVE 'U' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-PERFORM                                                  
-    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 6              
-    COMPUTE WS-TEMP = WS-I * 7 - WS-J                            
-    MOVE 'U' TO WS-LETTER( 7, WS-TEMP )                          
-    END-PERFORM.                                                 
-U-EXIT. EXIT.                                                    
-                                                                 
-V-PARA.                                                          
-    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 4              
-    COMPUTE WS-TEMP = WS-I * 7 - 6                               
-    MOVE 'V' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7                                   
-    MOVE 'V' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-PERFORM                                                  
-    PERFORM VARYING WS-J FROM 4 BY 1 UNTIL WS-J = 6              
-    COMPUTE WS-TEMP = WS-I * 7 - 5                               
-    MOVE 'V' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7 - 1                               
-    MOVE 'V' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-PERFORM                                                  
-    COMPUTE WS-TEMP = WS-I * 7 - 4                               
-    MOVE 'V' TO WS-LETTER( 6, WS-TEMP )                          
-    COMPUTE WS-TEMP = WS-I * 7 - 2                               
-    MOVE 'V' TO WS-LETTER( 6, WS-TEMP )                          
-    COMPUTE WS-TEMP = WS-I * 7 - 3                               
-    MOVE 'V' TO WS-LETTER( 7, WS-TEMP ).                         
-V-EXIT. EXIT.                                                    
-                                                                 
-W-PARA.                                                          
-    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 7              
-    COMPUTE WS-TEMP = WS-I * 7 - 6                               
-    MOVE 'W' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7                                   
-    MOVE 'W' TO WS-LETTER( WS-J, WS-TEMP )                       
-    IF WS-J EQUAL 5 THEN                                         
-    COMPUTE WS-TEMP = WS-I * 7 - 3                               
-    MOVE 'W' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-IF                                                       
-    IF WS-J EQUAL 6 THEN                                         
-    COMPUTE WS-TEMP = WS-I * 7 - 4                               
-    MOVE 'W' TO WS-LETTER( WS-J, WS-TEMP )                       
-    COMPUTE WS-TEMP = WS-I * 7 - 2                               
-    MOVE 'W' TO WS-LETTER( WS-J, WS-TEMP )                       
-    END-IF                                                       
-    END-PERFORM                                                  
-    COMPUTE WS-TEMP = WS-I * 7 - 5                               
-    MOVE 'W' TO WS-LETTER( 7, WS-TEMP )                          
-    COMPUTE WS-TEMP = WS-I * 7 - 1                               
-    MOVE 'W' TO WS-LETTER( 7, WS-TEMP ).                         
-W-EXIT. EXIT.                                                    
-                                                                 
-X-PARA.                                                          
-    MOVE 6 TO WS-L                                               
-    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 8              
-    COMPUTE WS-TEMP = WS-I * 7 - WS-L                            
-    MOVE 'X' TO WS-LETTER( WS-J, WS-TEMP )                       
-    SUBTRACT 1 FROM WS-L                                         
-    END-PERFORM                                                  
-    MOVE 6 TO WS-L                                               
-    PERFORM VARYING WS-J FROM 7 BY -1 UNTIL WS-J = 0             
-    COMPUTE WS-TEMP = WS-I * 7 - WS-L                            
-    MOVE 'X' TO WS-LETTER( WS-J, WS-TEMP )                       
-    SUBTRACT 1 FROM WS-L                                         
-    END-PERFORM.                                                 
-X-EXIT. EXIT.                                                    
-                                                                 
-Y-PARA.                                                          
-    MOVE 6 TO WS-L                                               
-    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 5              
-    COMPUTE WS-TEMP = WS-I * 7 - WS-L                            
-    MOVE 'Y' TO WS-LETTER( WS-J, WS-TEMP )                       
-    SUBTRACT 1 FROM WS-L                                         
-    END-PERFORM                                                  
-    MOVE 6 TO WS-L                                               
-    PERFORM VARYING WS-J FROM 7 BY -1 UNTIL WS-J = 0             
-    COMPUTE WS-TEMP = WS-I * 7 - WS-L                            
-    MOVE 'Y' TO WS-LETTER( WS-J, WS-TEMP )                       
-    SUBTRACT 1 FROM WS-L                                         
-    END-PERFORM.                                                 
-Y-EXIT. EXIT.                                                    
-                                                                 
-Z-PARA.                                                          
-    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J = 7              
-    COMPUTE WS-TEMP = WS-I * 7 - WS-J                            
-    MOVE 'Z' TO WS-LETTER( 1, WS-TEMP )                          
-    MOVE 'Z' TO WS-LETTER( 7, WS-TEMP )                          
-    END-PERFORM                                                  
-    MOVE 6 TO WS-L                                               
-    PERFORM VARYING WS-J FROM 7 BY -1 UNTIL WS-J = 0             
-    COMPUTE WS-TEMP = WS-I * 7 - WS-L                            
-    MOVE 'Z' TO WS-LETTER( WS-J, WS-TEMP )                       
-    SUBTRACT 1 FROM WS-L                                         
-    END-PERFORM.                                                 
-Z-EXIT. EXIT.                                                    
-                                                                 
-ASK-USER.                                                        
-    DISPLAY 'ENTER A STRING. PLEASE LIMIT TO'                    
-    DISPLAY 'MAX 10 CHARACTERS. THE PROGRAM '                    
-    DISPLAY 'WILL NOT KNOW THE CHARACTERS   '                    
-    DISPLAY 'ENTERED BEYOND 10 ;)           '                    
-    ACCEPT WS-INPUT                                              
-    DISPLAY ' '                                                  
-    DISPLAY 'ENTERED STRING IS ' WS-INPUT                        
-    DISPLAY ' '                                                  
-    MOVE FUNCTION UPPER-CASE(WS-INPUT) TO WS-INPUT-UPPER
-    INITIALIZE WS-PART1
-               WS-PART2
-    UNSTRING WS-INPUT DELIMITED BY SPACE INTO                    
-             WS-PART1, WS-PART2                                  
-    IF WS-PART2 NOT EQUAL SPACES THEN                            
-       DISPLAY 'ENTER A STRING WITHOUT SPACES IN BETWEEN.'       
-       PERFORM ASK-USER THRU ASK-EXIT                            
-    ELSE                                                         
-       INSPECT WS-INPUT TALLYING WS-COUNT FOR CHARACTERS.        
-ASK-EXIT. EXIT.                                                  
-                                                                 
-DISPLAY-PARA.                                                    
-    PERFORM ANOTHER-TABLE-PARA THRU ANOTHER-EXIT                 
-            VARYING WS-K FROM 1 BY 1 UNTIL WS-K = 8              
-    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 7              
-    DISPLAY WS-DISPLAY-LINE(WS-J)                                
-    END-PERFORM                                                  
-    DISPLAY ' '                                                  
-    DISPLAY ' '.                                                 
-DISPLAY-EXIT. EXIT.                                              
-                                                                 
-ANOTHER-TABLE-PARA.                                              
-    MOVE 1 TO WS-L                                               
-    PERFORM VARYING WS-J FROM 1 BY 7 UNTIL WS-J > 70             
-    MOVE WS-LINE(WS-K)(WS-J:7) TO WS-DATA(WS-K, WS-L)            
-    MOVE ' ' TO WS-FILLER(WS-K, WS-L)                            
-    ADD 1 TO WS-L                                                
-    END-PERFORM.                                                 
-ANOTHER-EXIT. EXIT.        
+ID DIVISION.
+PROGRAM-ID. PATTERN.
+AUTHOR. gangagoura.
+DATE-WRITTEN. 24-MAR-2021.
+*> 09-AUG-2026  added a batch mode that reads banner words from
+*> BANNER-IN one per record instead of always prompting at ASK-USER.
+*> 09-AUG-2026  raised the 10-character word limit to 30 and made
+*> ASK-USER reject (rather than silently truncate) an over-length
+*> entry; BANNER-IN's record length grows with it.
+*> 09-AUG-2026  DISPLAY-PARA now also writes each banner line to
+*> BANNER-OUT for the printer/shift-change signage.
+*> 09-AUG-2026  added a LARGE banner size: each small 7x7 glyph
+*> cell is scaled up into a 9x9 cell (SCALE-UP-PARA) rather than
+*> hand-redrawing every letter a second time at the bigger size.
+*> 09-AUG-2026  every accepted word, interactive or batch, is now
+*> appended to AUDIT-LOG with a timestamp for traceability.
+*> 09-AUG-2026  batch mode now checkpoints its position in BANNERIN
+*> to CHKPOINT every 10 words and picks back up from there on a
+*> restart, for the long overnight queue runs.
+*> 09-AUG-2026  added an optional fill character (in place of each
+*> letter's own character) and an optional border frame around the
+*> whole banner, sized to the actual word length rather than the
+*> padded WS-INPUT field width.
+*> 09-AUG-2026  interactive runs can now stack more than one word's
+*> banner in a single invocation (INTERACTIVE-RUN-PARA), the same
+*> way a BANNERIN batch run already stacks one block per record.
+*> 09-AUG-2026  BATCH-ASK-USER now runs the same character checks as
+*> ASK-USER and skips (rather than renders) an invalid BANNERIN
+*> record; widened BO-RECORD and AL-RECORD to cover the longest
+*> bordered LARGE banner row and the longest logged word.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BANNER-IN ASSIGN TO 'BANNERIN'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BANNER-IN-STATUS.
+    SELECT BANNER-OUT ASSIGN TO 'BANNEROUT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BANNER-OUT-STATUS.
+    SELECT AUDIT-LOG ASSIGN TO 'AUDITLOG'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO 'CHKPOINT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  BANNER-IN.
+01  BI-RECORD                      PIC X(30).
+FD  BANNER-OUT.
+01  BO-RECORD                      PIC X(302).
+FD  AUDIT-LOG.
+01  AL-RECORD                      PIC X(52).
+FD  CHECKPOINT-FILE.
+01  CK-RECORD                      PIC 9(5).
+WORKING-STORAGE SECTION.
+01 WS-MAX-LEN                      PIC 9(2) VALUE 30.
+01 WS-CKPT-INTERVAL                PIC 9(3) VALUE 10.
+01 WS-AUDIT-STATUS                 PIC X(2).
+01 WS-CKPT-STATUS                  PIC X(2).
+01 WS-BANNER-IN-STATUS              PIC X(2).
+01 WS-BANNER-OUT-STATUS             PIC X(2).
+01 WS-DATA-ITEMS.
+   05 WS-INPUT                     PIC X(30).
+   05 WS-INPUT-UPPER                PIC X(30).
+   05 WS-INPUT-RAW                 PIC X(100).
+   05 WS-RAW-LEN                   PIC 9(3).
+   05 WS-COUNT                     PIC 9(2) COMP.
+   05 WS-I                         PIC 9(2).
+   05 WS-J                         PIC 9(3).
+   05 WS-K                         PIC 9(2).
+   05 WS-L                         PIC 9(2).
+   05 WS-TEMP                      PIC 9(3).
+   05 WS-RUN-MODE                  PIC X(1).
+   05 WS-EOF-SW                    PIC X(1).
+   05 WS-CKPT-EOF-SW               PIC X(1).
+   05 WS-AUDIT-OPEN-SW             PIC X(1).
+   05 WS-RETRY-COUNT               PIC 9(1).
+   05 WS-GIVE-UP-SW                PIC X(1).
+   05 WS-VALID-SW                  PIC X(1).
+   05 WS-BAD-POS                   PIC 9(2).
+   05 WS-BAD-CHAR                  PIC X(1).
+   05 WS-SIZE-OPTION               PIC X(1).
+   05 WS-SRC-ROW                   PIC 9(2).
+   05 WS-SRC-COL                   PIC 9(3).
+   05 WS-SQUASH-TEMP OCCURS 7 TIMES PIC X(1).
+   05 WS-TIMESTAMP                 PIC X(21).
+   05 WS-RESTART-COUNT             PIC 9(5).
+   05 WS-RECS-DONE                 PIC 9(5).
+   05 WS-FILL-CHAR                 PIC X(1).
+   05 WS-BORDER-CHAR               PIC X(1).
+   05 WS-BANNER-WIDTH              PIC 9(3).
+   05 WS-M                         PIC 9(3).
+   05 WS-BORDER-ROW                PIC X(302).
+   05 WS-WORD-LEN                  PIC 9(2).
+   05 WS-MORE-SW                   PIC X(1).
+01 WS-TABLE1.
+   05 WS-LINE OCCURS 7 TIMES.
+      10 WS-LETTER OCCURS 210 TIMES PIC X(1).
+01 WS-TABLE1-LARGE.
+   05 WS-LINE-L OCCURS 9 TIMES.
+      10 WS-LETTER-L OCCURS 270 TIMES PIC X(1).
+01 WS-TABLE2.
+   05 WS-DISPLAY-LINE OCCURS 7 TIMES.
+      10 WS-DISPLAY OCCURS 30 TIMES.
+         15 WS-DATA                PIC X(7).
+         15 WS-FILLER              PIC X.
+01 WS-TABLE2-LARGE.
+   05 WS-DISPLAY-LINE-L OCCURS 9 TIMES.
+      10 WS-DISPLAY-L OCCURS 30 TIMES.
+         15 WS-DATA-L              PIC X(9).
+         15 WS-FILLER-L            PIC X.
+PROCEDURE DIVISION.
+    INITIALIZE WS-TABLE1
+               WS-TABLE1-LARGE
+               WS-TABLE2
+               WS-TABLE2-LARGE
+               WS-DATA-ITEMS.
+    OPEN OUTPUT BANNER-OUT
+    IF WS-BANNER-OUT-STATUS NOT EQUAL '00' THEN
+       DISPLAY 'BANNEROUT COULD NOT BE OPENED - STATUS '
+               WS-BANNER-OUT-STATUS '. ENDING RUN.'
+       STOP RUN
+    END-IF
+    OPEN EXTEND AUDIT-LOG
+    IF WS-AUDIT-STATUS EQUAL '35' THEN
+       OPEN OUTPUT AUDIT-LOG
+    END-IF
+    IF WS-AUDIT-STATUS EQUAL '00' THEN
+       MOVE 'Y' TO WS-AUDIT-OPEN-SW
+    ELSE
+       MOVE 'N' TO WS-AUDIT-OPEN-SW
+       DISPLAY 'AUDITLOG COULD NOT BE OPENED - STATUS ' WS-AUDIT-STATUS
+               '. REQUESTS WILL NOT BE LOGGED.'
+    END-IF
+    DISPLAY 'SELECT BANNER SIZE - (S)MALL 7X7 OR (L)ARGE 9X9:'
+    ACCEPT WS-SIZE-OPTION
+    MOVE FUNCTION UPPER-CASE(WS-SIZE-OPTION) TO WS-SIZE-OPTION
+    DISPLAY 'ENTER A FILL CHARACTER, OR PRESS ENTER TO KEEP'
+    DISPLAY 'EACH LETTERS OWN CHARACTER:'
+    ACCEPT WS-FILL-CHAR
+    DISPLAY 'ENTER A BORDER CHARACTER, OR PRESS ENTER FOR NO BORDER:'
+    ACCEPT WS-BORDER-CHAR
+    DISPLAY 'RUN IN BATCH MODE, READING WORDS FROM BANNERIN? (Y/N)'
+    ACCEPT WS-RUN-MODE
+    IF WS-RUN-MODE EQUAL 'Y' OR WS-RUN-MODE EQUAL 'y' THEN
+       PERFORM BATCH-RUN-PARA THRU BATCH-RUN-EXIT
+    ELSE
+       PERFORM INTERACTIVE-RUN-PARA THRU INTERACTIVE-RUN-EXIT
+    END-IF.
+    CLOSE BANNER-OUT.
+    IF WS-AUDIT-OPEN-SW EQUAL 'Y' THEN
+       CLOSE AUDIT-LOG
+    END-IF.
+    STOP RUN.
+
+*> INTERACTIVE-RUN-PARA lets one invocation stack more than one
+*> word's banner, one seven (or nine) row block after another, the
+*> same way BATCH-RUN-PARA already stacks a block per BANNERIN
+*> record - ASK-USER just keeps getting asked again until the user
+*> says there is no more text for this sign.
+INTERACTIVE-RUN-PARA.
+    MOVE 'Y' TO WS-MORE-SW
+    PERFORM UNTIL WS-MORE-SW NOT EQUAL 'Y' AND WS-MORE-SW NOT EQUAL 'y'
+       MOVE 0 TO WS-RETRY-COUNT
+       PERFORM ASK-USER THRU ASK-EXIT
+       IF WS-GIVE-UP-SW EQUAL 'Y' THEN
+          MOVE 'N' TO WS-MORE-SW
+       ELSE
+          PERFORM PROCESS-WORD-PARA THRU PROCESS-WORD-EXIT
+          INITIALIZE WS-TABLE1
+                     WS-TABLE1-LARGE
+                     WS-TABLE2
+                     WS-TABLE2-LARGE
+          DISPLAY 'ANOTHER LINE FOR THIS BANNER? (Y/N)'
+          ACCEPT WS-MORE-SW
+       END-IF
+    END-PERFORM.
+INTERACTIVE-RUN-EXIT. EXIT.
+
+PROCESS-WORD-PARA.
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT
+    EVALUATE WS-INPUT-UPPER(WS-I:1)
+    WHEN 'A'
+    PERFORM A-PARA THRU A-EXIT
+    WHEN 'B'
+    PERFORM B-PARA THRU B-EXIT
+    WHEN 'C'
+    PERFORM C-PARA THRU C-EXIT
+    WHEN 'D'
+    PERFORM D-PARA THRU D-EXIT
+    WHEN 'E'
+    PERFORM E-PARA THRU E-EXIT
+    WHEN 'F'
+    PERFORM F-PARA THRU F-EXIT
+    WHEN 'G'
+    PERFORM G-PARA THRU G-EXIT
+    WHEN 'H'
+    PERFORM H-PARA THRU H-EXIT
+    WHEN 'I'
+    PERFORM I-PARA THRU I-EXIT
+    WHEN 'J'
+    PERFORM J-PARA THRU J-EXIT
+    WHEN 'K'
+    PERFORM K-PARA THRU K-EXIT
+    WHEN 'L'
+    PERFORM L-PARA THRU L-EXIT
+    WHEN 'M'
+    PERFORM M-PARA THRU M-EXIT
+    WHEN 'N'
+    PERFORM N-PARA THRU N-EXIT
+    WHEN 'O'
+    PERFORM O-PARA THRU O-EXIT
+    WHEN 'P'
+    PERFORM P-PARA THRU P-EXIT
+    WHEN 'Q'
+    PERFORM Q-PARA THRU Q-EXIT
+    WHEN 'R'
+    PERFORM R-PARA THRU R-EXIT
+    WHEN 'S'
+    PERFORM S-PARA THRU S-EXIT
+    WHEN 'T'
+    PERFORM T-PARA THRU T-EXIT
+    WHEN 'U'
+    PERFORM U-PARA THRU U-EXIT
+    WHEN 'V'
+    PERFORM V-PARA THRU V-EXIT
+    WHEN 'W'
+    PERFORM W-PARA THRU W-EXIT
+    WHEN 'X'
+    PERFORM X-PARA THRU X-EXIT
+    WHEN 'Y'
+    PERFORM Y-PARA THRU Y-EXIT
+    WHEN 'Z'
+    PERFORM Z-PARA THRU Z-EXIT
+    WHEN '0'
+    PERFORM 0-PARA THRU 0-EXIT
+    WHEN '1'
+    PERFORM 1-PARA THRU 1-EXIT
+    WHEN '2'
+    PERFORM 2-PARA THRU 2-EXIT
+    WHEN '3'
+    PERFORM 3-PARA THRU 3-EXIT
+    WHEN '4'
+    PERFORM 4-PARA THRU 4-EXIT
+    WHEN '5'
+    PERFORM 5-PARA THRU 5-EXIT
+    WHEN '6'
+    PERFORM 6-PARA THRU 6-EXIT
+    WHEN '7'
+    PERFORM 7-PARA THRU 7-EXIT
+    WHEN '8'
+    PERFORM 8-PARA THRU 8-EXIT
+    WHEN '9'
+    PERFORM 9-PARA THRU 9-EXIT
+    WHEN '-'
+    PERFORM DASH-PARA THRU DASH-EXIT
+    WHEN '/'
+    PERFORM SLASH-PARA THRU SLASH-EXIT
+    END-EVALUATE
+    EVALUATE WS-INPUT(WS-I:1)
+    WHEN 'a' WHEN 'b' WHEN 'c' WHEN 'd' WHEN 'e' WHEN 'f' WHEN 'g'
+    WHEN 'h' WHEN 'i' WHEN 'j' WHEN 'k' WHEN 'l' WHEN 'm' WHEN 'n'
+    WHEN 'o' WHEN 'p' WHEN 'q' WHEN 'r' WHEN 's' WHEN 't' WHEN 'u'
+    WHEN 'v' WHEN 'w' WHEN 'x' WHEN 'y' WHEN 'z'
+       PERFORM SQUASH-LOWER-PARA THRU SQUASH-LOWER-EXIT
+    WHEN OTHER
+       CONTINUE
+    END-EVALUATE
+    END-PERFORM
+    IF WS-FILL-CHAR NOT EQUAL SPACE THEN
+       PERFORM FILL-SUBST-PARA THRU FILL-SUBST-EXIT
+    END-IF
+    PERFORM DISPLAY-PARA THRU DISPLAY-EXIT.
+PROCESS-WORD-EXIT. EXIT.
+
+*> 09-AUG-2026  0-PARA through 9-PARA paint each digit as a
+*> seven-segment shape across the same 7x7 cell the letters use:
+*> top/middle/bottom bars on rows 1/4/7, verticals on rows 2-3
+*> and 5-6 at the left (offset 6) and right (offset 0) columns.
+0-PARA.
+    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J > 6
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE '0' TO WS-LETTER( 1, WS-TEMP )
+    MOVE '0' TO WS-LETTER( 7, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J > 6
+    IF WS-J NOT EQUAL 4 THEN
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE '0' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE '0' TO WS-LETTER( WS-J, WS-TEMP )
+    END-IF
+    END-PERFORM.
+0-EXIT. EXIT.
+
+1-PARA.
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 7
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE '1' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM.
+1-EXIT. EXIT.
+
+2-PARA.
+    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J > 6
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE '2' TO WS-LETTER( 1, WS-TEMP )
+    MOVE '2' TO WS-LETTER( 4, WS-TEMP )
+    MOVE '2' TO WS-LETTER( 7, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J > 3
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE '2' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 5 BY 1 UNTIL WS-J > 6
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE '2' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM.
+2-EXIT. EXIT.
+
+3-PARA.
+    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J > 6
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE '3' TO WS-LETTER( 1, WS-TEMP )
+    MOVE '3' TO WS-LETTER( 4, WS-TEMP )
+    MOVE '3' TO WS-LETTER( 7, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J > 3
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE '3' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 5 BY 1 UNTIL WS-J > 6
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE '3' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM.
+3-EXIT. EXIT.
+
+4-PARA.
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 3
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE '4' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 7
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE '4' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J > 6
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE '4' TO WS-LETTER( 4, WS-TEMP )
+    END-PERFORM.
+4-EXIT. EXIT.
+
+5-PARA.
+    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J > 6
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE '5' TO WS-LETTER( 1, WS-TEMP )
+    MOVE '5' TO WS-LETTER( 4, WS-TEMP )
+    MOVE '5' TO WS-LETTER( 7, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J > 3
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE '5' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 5 BY 1 UNTIL WS-J > 6
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE '5' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM.
+5-EXIT. EXIT.
+
+6-PARA.
+    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J > 6
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE '6' TO WS-LETTER( 1, WS-TEMP )
+    MOVE '6' TO WS-LETTER( 4, WS-TEMP )
+    MOVE '6' TO WS-LETTER( 7, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J > 6
+    IF WS-J NOT EQUAL 4 THEN
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE '6' TO WS-LETTER( WS-J, WS-TEMP )
+    END-IF
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 5 BY 1 UNTIL WS-J > 6
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE '6' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM.
+6-EXIT. EXIT.
+
+7-PARA.
+    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J > 6
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE '7' TO WS-LETTER( 1, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J > 7
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE '7' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM.
+7-EXIT. EXIT.
+
+8-PARA.
+    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J > 6
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE '8' TO WS-LETTER( 1, WS-TEMP )
+    MOVE '8' TO WS-LETTER( 4, WS-TEMP )
+    MOVE '8' TO WS-LETTER( 7, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J > 6
+    IF WS-J NOT EQUAL 4 THEN
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE '8' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE '8' TO WS-LETTER( WS-J, WS-TEMP )
+    END-IF
+    END-PERFORM.
+8-EXIT. EXIT.
+
+9-PARA.
+    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J > 6
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE '9' TO WS-LETTER( 1, WS-TEMP )
+    MOVE '9' TO WS-LETTER( 4, WS-TEMP )
+    MOVE '9' TO WS-LETTER( 7, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J > 3
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE '9' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE '9' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 5 BY 1 UNTIL WS-J > 6
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE '9' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM.
+9-EXIT. EXIT.
+
+DASH-PARA.
+    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J > 6
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE '-' TO WS-LETTER( 4, WS-TEMP )
+    END-PERFORM.
+DASH-EXIT. EXIT.
+
+SLASH-PARA.
+    MOVE 6 TO WS-L
+    PERFORM VARYING WS-J FROM 7 BY -1 UNTIL WS-J = 0
+    COMPUTE WS-TEMP = WS-I * 7 - WS-L
+    MOVE '/' TO WS-LETTER( WS-J, WS-TEMP )
+    SUBTRACT 1 FROM WS-L
+    END-PERFORM.
+SLASH-EXIT. EXIT.
+
+*> SQUASH-LOWER-PARA gives lowercase letters their own shorter
+*> profile: the ascender rows of the (upper-case-drawn) glyph are
+*> blanked out and the glyph is squeezed down into rows 3 thru 7,
+*> rather than adding 26 separate lower-case glyph paragraphs.
+SQUASH-LOWER-PARA.
+    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J > 6
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 7
+    MOVE WS-LETTER(WS-K, WS-TEMP) TO WS-SQUASH-TEMP(WS-K)
+    END-PERFORM
+    MOVE SPACE TO WS-LETTER(1, WS-TEMP)
+    MOVE SPACE TO WS-LETTER(2, WS-TEMP)
+    PERFORM VARYING WS-L FROM 3 BY 1 UNTIL WS-L > 7
+    COMPUTE WS-SRC-ROW = (((WS-L - 3) * 7) / 5) + 1
+    MOVE WS-SQUASH-TEMP(WS-SRC-ROW) TO WS-LETTER(WS-L, WS-TEMP)
+    END-PERFORM
+    END-PERFORM.
+SQUASH-LOWER-EXIT. EXIT.
+
+*> FILL-SUBST-PARA replaces every painted cell of the word just
+*> rendered with the operator's chosen fill character, in place of
+*> each glyph's own letter - run on WS-TABLE1 only, since the large
+*> size is scaled up from it afterwards by SCALE-UP-PARA.
+FILL-SUBST-PARA.
+    COMPUTE WS-TEMP = WS-COUNT * 7
+    PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 7
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-TEMP
+    IF WS-LETTER(WS-K, WS-J) NOT EQUAL SPACE THEN
+       MOVE WS-FILL-CHAR TO WS-LETTER(WS-K, WS-J)
+    END-IF
+    END-PERFORM
+    END-PERFORM.
+FILL-SUBST-EXIT. EXIT.
+
+BATCH-RUN-PARA.
+    MOVE 'N' TO WS-EOF-SW
+    PERFORM READ-CHECKPOINT-PARA THRU READ-CHECKPOINT-EXIT
+    MOVE WS-RESTART-COUNT TO WS-RECS-DONE
+    OPEN INPUT BANNER-IN
+    IF WS-BANNER-IN-STATUS NOT EQUAL '00' THEN
+       DISPLAY 'BANNERIN IS NOT AVAILABLE - STATUS '
+               WS-BANNER-IN-STATUS '. SKIPPING THE BATCH RUN.'
+    ELSE
+       PERFORM WS-RESTART-COUNT TIMES
+          IF WS-EOF-SW NOT EQUAL 'Y' THEN
+             PERFORM BATCH-SKIP-PARA THRU BATCH-SKIP-EXIT
+          END-IF
+       END-PERFORM
+       IF WS-EOF-SW NOT EQUAL 'Y' THEN
+          PERFORM BATCH-ASK-USER THRU BATCH-ASK-EXIT
+       END-IF
+       PERFORM UNTIL WS-EOF-SW EQUAL 'Y'
+          IF WS-VALID-SW EQUAL 'Y' THEN
+             PERFORM PROCESS-WORD-PARA THRU PROCESS-WORD-EXIT
+          END-IF
+          INITIALIZE WS-TABLE1
+                     WS-TABLE1-LARGE
+                     WS-TABLE2
+                     WS-TABLE2-LARGE
+          ADD 1 TO WS-RECS-DONE
+          IF FUNCTION MOD(WS-RECS-DONE, WS-CKPT-INTERVAL) EQUAL 0 THEN
+             PERFORM WRITE-CHECKPOINT-PARA THRU WRITE-CHECKPOINT-EXIT
+          END-IF
+          PERFORM BATCH-ASK-USER THRU BATCH-ASK-EXIT
+       END-PERFORM
+       CLOSE BANNER-IN
+       PERFORM CLEAR-CHECKPOINT-PARA THRU CLEAR-CHECKPOINT-EXIT
+    END-IF.
+BATCH-RUN-EXIT. EXIT.
+
+*> BATCH-SKIP-PARA re-reads (without processing) the records a
+*> prior, interrupted run already got through, so a restart picks
+*> up right after the last checkpoint instead of from the top.
+BATCH-SKIP-PARA.
+    READ BANNER-IN
+        AT END
+           MOVE 'Y' TO WS-EOF-SW
+    END-READ.
+BATCH-SKIP-EXIT. EXIT.
+
+BATCH-ASK-USER.
+    READ BANNER-IN INTO WS-INPUT
+        AT END
+           MOVE 'Y' TO WS-EOF-SW
+        NOT AT END
+           MOVE FUNCTION UPPER-CASE(WS-INPUT) TO WS-INPUT-UPPER
+           MOVE 0 TO WS-COUNT
+           INSPECT WS-INPUT TALLYING WS-COUNT FOR CHARACTERS
+           MOVE 0 TO WS-WORD-LEN
+           INSPECT FUNCTION REVERSE(WS-INPUT)
+                   TALLYING WS-WORD-LEN FOR LEADING SPACE
+           COMPUTE WS-WORD-LEN = 30 - WS-WORD-LEN
+           PERFORM VALIDATE-CHARS-PARA THRU VALIDATE-CHARS-EXIT
+           IF WS-VALID-SW NOT EQUAL 'Y' THEN
+              DISPLAY 'SKIPPING BANNERIN RECORD - INVALID CHARACTER '
+                      WS-BAD-CHAR ' AT POSITION ' WS-BAD-POS
+           ELSE
+              PERFORM LOG-REQUEST-PARA THRU LOG-REQUEST-EXIT
+           END-IF
+    END-READ.
+BATCH-ASK-EXIT. EXIT.
+
+*> READ-CHECKPOINT-PARA picks up WS-RESTART-COUNT left by a prior
+*> run's WRITE-CHECKPOINT-PARA; no CHKPOINT record means a fresh
+*> run starting at the top of BANNERIN. Reads CHKPOINT all the way
+*> to its end rather than stopping after the first record, so this
+*> comes out right whether OPEN OUTPUT replaced the single record
+*> (as it does under this runtime) or, as on an MVS dataset with
+*> DISP=MOD, appended another one behind it - either way the last
+*> record read is the most recent checkpoint.
+READ-CHECKPOINT-PARA.
+    MOVE 0 TO WS-RESTART-COUNT
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CKPT-STATUS EQUAL '00' THEN
+       MOVE 'N' TO WS-CKPT-EOF-SW
+       PERFORM UNTIL WS-CKPT-EOF-SW EQUAL 'Y'
+          READ CHECKPOINT-FILE INTO WS-RESTART-COUNT
+              AT END
+                 MOVE 'Y' TO WS-CKPT-EOF-SW
+          END-READ
+       END-PERFORM
+       CLOSE CHECKPOINT-FILE
+    END-IF.
+READ-CHECKPOINT-EXIT. EXIT.
+
+WRITE-CHECKPOINT-PARA.
+    OPEN OUTPUT CHECKPOINT-FILE
+    IF WS-CKPT-STATUS EQUAL '00' THEN
+       MOVE WS-RECS-DONE TO CK-RECORD
+       WRITE CK-RECORD
+       CLOSE CHECKPOINT-FILE
+    ELSE
+       DISPLAY 'CHKPOINT COULD NOT BE OPENED FOR WRITING - STATUS '
+               WS-CKPT-STATUS '. CHECKPOINT NOT SAVED.'
+    END-IF.
+WRITE-CHECKPOINT-EXIT. EXIT.
+
+*> CLEAR-CHECKPOINT-PARA resets CHKPOINT to zero once BANNERIN has
+*> been fully processed, so the next run starts from the top again.
+CLEAR-CHECKPOINT-PARA.
+    OPEN OUTPUT CHECKPOINT-FILE
+    IF WS-CKPT-STATUS EQUAL '00' THEN
+       MOVE 0 TO CK-RECORD
+       WRITE CK-RECORD
+       CLOSE CHECKPOINT-FILE
+    ELSE
+       DISPLAY 'CHKPOINT COULD NOT BE OPENED FOR WRITING - STATUS '
+               WS-CKPT-STATUS '. CHECKPOINT NOT CLEARED.'
+    END-IF.
+CLEAR-CHECKPOINT-EXIT. EXIT.
+
+*> LOG-REQUEST-PARA appends one line per accepted word, interactive
+*> or batch, to AUDIT-LOG - a timestamp followed by the word itself.
+*> Skipped if AUDIT-LOG never opened (WS-AUDIT-OPEN-SW), so logging
+*> trouble doesn't stop the banner itself from printing.
+LOG-REQUEST-PARA.
+    IF WS-AUDIT-OPEN-SW EQUAL 'Y' THEN
+       MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+       MOVE SPACES TO AL-RECORD
+       STRING WS-TIMESTAMP(1:21) ' ' WS-INPUT DELIMITED BY SIZE
+              INTO AL-RECORD
+       WRITE AL-RECORD
+    END-IF.
+LOG-REQUEST-EXIT. EXIT.
+
+A-PARA.
+    COMPUTE WS-TEMP = WS-I * 7 - 3
+    MOVE 'A' TO WS-LETTER( 1, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - 4
+    MOVE 'A' TO WS-LETTER( 2, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - 2
+    MOVE 'A' TO WS-LETTER( 2, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - 5
+    MOVE 'A' TO WS-LETTER( 3, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - 1
+    MOVE 'A' TO WS-LETTER( 3, WS-TEMP )
+    PERFORM VARYING WS-J FROM 4 BY 1 UNTIL WS-J > 7
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE 'A' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE 'A' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 5
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE 'A' TO WS-LETTER( 5, WS-TEMP )
+    END-PERFORM.
+A-EXIT. EXIT.
+
+B-PARA.
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 6
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE 'B' TO WS-LETTER( 1, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE 'B' TO WS-LETTER( 7, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J > 6
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE 'B' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE 'B' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 5
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE 'B' TO WS-LETTER( 4, WS-TEMP )
+    END-PERFORM.
+B-EXIT. EXIT.
+
+C-PARA.
+    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J > 6
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE 'C' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J = 6
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE 'C' TO WS-LETTER( 1, WS-TEMP )
+    MOVE 'C' TO WS-LETTER( 7, WS-TEMP )
+    END-PERFORM.
+C-EXIT. EXIT.
+
+D-PARA.
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 7
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE 'D' TO WS-LETTER( 1, WS-TEMP )
+    MOVE 'D' TO WS-LETTER( 7, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J = 7
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE 'D' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE 'D' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM.
+D-EXIT. EXIT.
+
+E-PARA.
+    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J > 6
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE 'E' TO WS-LETTER( 1, WS-TEMP )
+    MOVE 'E' TO WS-LETTER( 7, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J = 7
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE 'E' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE 'E' TO WS-LETTER( 4, WS-TEMP )
+    END-PERFORM.
+E-EXIT. EXIT.
+
+F-PARA.
+    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J > 6
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE 'F' TO WS-LETTER( 1, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J = 8
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE 'F' TO WS-LETTER( WS-J, WS-TEMP)
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J = 7
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE 'F' TO WS-LETTER( 4, WS-TEMP )
+    END-PERFORM.
+F-EXIT. EXIT.
+
+G-PARA.
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 6
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE 'G' TO WS-LETTER( 1, WS-TEMP )
+    MOVE 'G' TO WS-LETTER( 7, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J > 6
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE 'G' TO WS-LETTER( WS-J, WS-TEMP )
+    IF WS-J NOT EQUAL 3 THEN
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE 'G' TO WS-LETTER( WS-J, WS-TEMP )
+    END-IF
+    IF WS-J EQUAL 4 THEN
+    COMPUTE WS-TEMP = WS-I * 7 - 1
+    MOVE 'G' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - 2
+    MOVE 'G' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - 3
+    MOVE 'G' TO WS-LETTER( WS-J, WS-TEMP )
+    END-IF
+    IF WS-J EQUAL 5 THEN
+    COMPUTE WS-TEMP = WS-I * 7 - 3
+    MOVE 'G' TO WS-LETTER( WS-J, WS-TEMP )
+    END-IF
+    END-PERFORM.
+G-EXIT. EXIT.
+
+H-PARA.
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 8
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE 'H' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE 'H' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 6
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE 'H' TO WS-LETTER( 4, WS-TEMP )
+    END-PERFORM.
+H-EXIT. EXIT.
+
+I-PARA.
+    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J > 6
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE 'I' TO WS-LETTER( 1, WS-TEMP )
+    MOVE 'I' TO WS-LETTER( 7, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J = 7
+    COMPUTE WS-TEMP = WS-I * 7 - 3
+    MOVE 'I' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM.
+I-EXIT. EXIT.
+
+J-PARA.
+    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J > 6
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE 'J' TO WS-LETTER( 1, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J = 8
+    IF WS-J EQUAL 5 OR WS-J EQUAL 6 THEN
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE 'J' TO WS-LETTER( WS-J, WS-TEMP )
+    END-IF
+    COMPUTE WS-TEMP = WS-I * 7 - 3
+    MOVE 'J' TO WS-LETTER( WS-J, WS-TEMP )
+    IF WS-J EQUAL 7 THEN
+    COMPUTE WS-TEMP = WS-I * 7 - 5
+    MOVE 'J' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - 4
+    MOVE 'J' TO WS-LETTER( WS-J, WS-TEMP )
+    END-IF
+    END-PERFORM.
+J-EXIT. EXIT.
+
+K-PARA.
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 8
+    IF WS-J EQUAL 1 OR WS-J EQUAL 7 THEN
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE 'K' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE 'K' TO WS-LETTER( WS-J, WS-TEMP )
+    END-IF
+    IF WS-J EQUAL 2 OR WS-J EQUAL 6 THEN
+    COMPUTE WS-TEMP = WS-I * 7 - 2
+    MOVE 'K' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - 1
+    MOVE 'K' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE 'K' TO WS-LETTER( WS-J, WS-TEMP )
+    END-IF
+    IF WS-J EQUAL 3 OR WS-J EQUAL 5 THEN
+    COMPUTE WS-TEMP = WS-I * 7 - 4
+    MOVE 'K' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - 3
+    MOVE 'K' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE 'K' TO WS-LETTER( WS-J, WS-TEMP )
+    END-IF
+    IF WS-J EQUAL 4 THEN
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE 'K' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - 5
+    MOVE 'K' TO WS-LETTER( WS-J, WS-TEMP )
+    END-IF
+    END-PERFORM.
+K-EXIT. EXIT.
+
+L-PARA.
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 7
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE 'L' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J = 7
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE 'L' TO WS-LETTER( 7, WS-TEMP )
+    END-PERFORM.
+L-EXIT. EXIT.
+
+M-PARA.
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 8
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE 'M' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE 'M' TO WS-LETTER( WS-J, WS-TEMP )
+    IF WS-J EQUAL 2 THEN
+    COMPUTE WS-TEMP = WS-I * 7 - 5
+    MOVE 'M' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - 1
+    MOVE 'M' TO WS-LETTER( WS-J, WS-TEMP )
+    END-IF
+    IF WS-J EQUAL 3 THEN
+    COMPUTE WS-TEMP = WS-I * 7 - 4
+    MOVE 'M' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - 2
+    MOVE 'M' TO WS-LETTER( WS-J, WS-TEMP )
+    END-IF
+    IF WS-J EQUAL 4 THEN
+    COMPUTE WS-TEMP = WS-I * 7 - 3
+    MOVE 'M' TO WS-LETTER( WS-J, WS-TEMP )
+    END-IF
+    END-PERFORM.
+M-EXIT. EXIT.
+
+N-PARA.
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 8
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE 'N' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE 'N' TO WS-LETTER( WS-J, WS-TEMP )
+    IF WS-J EQUAL 2 THEN
+    COMPUTE WS-TEMP = WS-I * 7 - 5
+    MOVE 'N' TO WS-LETTER( WS-J, WS-TEMP )
+    END-IF
+    IF WS-J EQUAL 3 THEN
+    COMPUTE WS-TEMP = WS-I * 7 - 4
+    MOVE 'N' TO WS-LETTER( WS-J, WS-TEMP )
+    END-IF
+    IF WS-J EQUAL 4 THEN
+    COMPUTE WS-TEMP = WS-I * 7 - 3
+    MOVE 'N' TO WS-LETTER( WS-J, WS-TEMP )
+    END-IF
+    IF WS-J EQUAL 5 THEN
+    COMPUTE WS-TEMP = WS-I * 7 - 2
+    MOVE 'N' TO WS-LETTER( WS-J, WS-TEMP )
+    END-IF
+    IF WS-J EQUAL 6 THEN
+    COMPUTE WS-TEMP = WS-I * 7 - 1
+    MOVE 'N' TO WS-LETTER( WS-J, WS-TEMP )
+    END-IF
+    END-PERFORM.
+N-EXIT. EXIT.
+
+O-PARA.
+    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J = 7
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE 'O' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE 'O' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 6
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE 'O' TO WS-LETTER( 1, WS-TEMP )
+    MOVE 'O' TO WS-LETTER( 7, WS-TEMP )
+    END-PERFORM.
+O-EXIT. EXIT.
+
+P-PARA.
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 7
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE 'P' TO WS-LETTER( 1, WS-TEMP )
+    MOVE 'P' TO WS-LETTER( 4, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J = 4
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE 'P' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE 'P' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 5 BY 1 UNTIL WS-J = 8
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE 'P' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM.
+P-EXIT. EXIT.
+
+Q-PARA.
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 6
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE 'Q' TO WS-LETTER( 1, WS-TEMP )
+    MOVE 'Q' TO WS-LETTER( 6, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J = 6
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE 'Q' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE 'Q' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE 'Q' TO WS-LETTER( 7, WS-TEMP).
+Q-EXIT. EXIT.
+
+R-PARA.
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 7
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE 'R' TO WS-LETTER( 1, WS-TEMP )
+    MOVE 'R' TO WS-LETTER( 4, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J = 4
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE 'R' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE 'R' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 5 BY 1 UNTIL WS-J = 8
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE 'R' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE 'R' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM.
+R-EXIT. EXIT.
+
+S-PARA.
+    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J = 6
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE 'S' TO WS-LETTER( 1, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 7
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE 'S' TO WS-LETTER( 7, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 6
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE 'S' TO WS-LETTER( 4, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J = 4
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE 'S' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 5 BY 1 UNTIL WS-J = 7
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE 'S' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM.
+S-EXIT. EXIT.
+
+T-PARA.
+    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J = 7
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE 'T' TO WS-LETTER( 1, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J = 8
+    COMPUTE WS-TEMP = WS-I * 7 - 3
+    MOVE 'T' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM.
+T-EXIT. EXIT.
+
+U-PARA.
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 7
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE 'U' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE 'U' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 6
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE 'U' TO WS-LETTER( 7, WS-TEMP )
+    END-PERFORM.
+U-EXIT. EXIT.
+
+V-PARA.
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 4
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE 'V' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE 'V' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM
+    PERFORM VARYING WS-J FROM 4 BY 1 UNTIL WS-J = 6
+    COMPUTE WS-TEMP = WS-I * 7 - 5
+    MOVE 'V' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - 1
+    MOVE 'V' TO WS-LETTER( WS-J, WS-TEMP )
+    END-PERFORM
+    COMPUTE WS-TEMP = WS-I * 7 - 4
+    MOVE 'V' TO WS-LETTER( 6, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - 2
+    MOVE 'V' TO WS-LETTER( 6, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - 3
+    MOVE 'V' TO WS-LETTER( 7, WS-TEMP ).
+V-EXIT. EXIT.
+
+W-PARA.
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 7
+    COMPUTE WS-TEMP = WS-I * 7 - 6
+    MOVE 'W' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7
+    MOVE 'W' TO WS-LETTER( WS-J, WS-TEMP )
+    IF WS-J EQUAL 5 THEN
+    COMPUTE WS-TEMP = WS-I * 7 - 3
+    MOVE 'W' TO WS-LETTER( WS-J, WS-TEMP )
+    END-IF
+    IF WS-J EQUAL 6 THEN
+    COMPUTE WS-TEMP = WS-I * 7 - 4
+    MOVE 'W' TO WS-LETTER( WS-J, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - 2
+    MOVE 'W' TO WS-LETTER( WS-J, WS-TEMP )
+    END-IF
+    END-PERFORM
+    COMPUTE WS-TEMP = WS-I * 7 - 5
+    MOVE 'W' TO WS-LETTER( 7, WS-TEMP )
+    COMPUTE WS-TEMP = WS-I * 7 - 1
+    MOVE 'W' TO WS-LETTER( 7, WS-TEMP ).
+W-EXIT. EXIT.
+
+X-PARA.
+    MOVE 6 TO WS-L
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 8
+    COMPUTE WS-TEMP = WS-I * 7 - WS-L
+    MOVE 'X' TO WS-LETTER( WS-J, WS-TEMP )
+    SUBTRACT 1 FROM WS-L
+    END-PERFORM
+    MOVE 6 TO WS-L
+    PERFORM VARYING WS-J FROM 7 BY -1 UNTIL WS-J = 0
+    COMPUTE WS-TEMP = WS-I * 7 - WS-L
+    MOVE 'X' TO WS-LETTER( WS-J, WS-TEMP )
+    SUBTRACT 1 FROM WS-L
+    END-PERFORM.
+X-EXIT. EXIT.
+
+Y-PARA.
+    MOVE 6 TO WS-L
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J = 5
+    COMPUTE WS-TEMP = WS-I * 7 - WS-L
+    MOVE 'Y' TO WS-LETTER( WS-J, WS-TEMP )
+    SUBTRACT 1 FROM WS-L
+    END-PERFORM
+    MOVE 6 TO WS-L
+    PERFORM VARYING WS-J FROM 7 BY -1 UNTIL WS-J = 0
+    COMPUTE WS-TEMP = WS-I * 7 - WS-L
+    MOVE 'Y' TO WS-LETTER( WS-J, WS-TEMP )
+    SUBTRACT 1 FROM WS-L
+    END-PERFORM.
+Y-EXIT. EXIT.
+
+Z-PARA.
+    PERFORM VARYING WS-J FROM 0 BY 1 UNTIL WS-J = 7
+    COMPUTE WS-TEMP = WS-I * 7 - WS-J
+    MOVE 'Z' TO WS-LETTER( 1, WS-TEMP )
+    MOVE 'Z' TO WS-LETTER( 7, WS-TEMP )
+    END-PERFORM
+    MOVE 6 TO WS-L
+    PERFORM VARYING WS-J FROM 7 BY -1 UNTIL WS-J = 0
+    COMPUTE WS-TEMP = WS-I * 7 - WS-L
+    MOVE 'Z' TO WS-LETTER( WS-J, WS-TEMP )
+    SUBTRACT 1 FROM WS-L
+    END-PERFORM.
+Z-EXIT. EXIT.
+
+ASK-USER.
+    IF WS-RETRY-COUNT >= 3 THEN
+       DISPLAY 'TOO MANY INVALID ENTRIES - GIVING UP.'
+       MOVE 'Y' TO WS-GIVE-UP-SW
+    ELSE
+       DISPLAY 'ENTER A STRING. PLEASE LIMIT TO'
+       DISPLAY 'MAX 30 CHARACTERS.'
+       ACCEPT WS-INPUT-RAW
+       MOVE 0 TO WS-RAW-LEN
+       INSPECT FUNCTION REVERSE(WS-INPUT-RAW)
+               TALLYING WS-RAW-LEN FOR LEADING SPACE
+       COMPUTE WS-RAW-LEN = 100 - WS-RAW-LEN
+       IF WS-RAW-LEN > WS-MAX-LEN THEN
+          ADD 1 TO WS-RETRY-COUNT
+          DISPLAY 'ENTRY TOO LONG - LIMIT IS 30 CHARACTERS. TRY AGAIN.'
+          PERFORM ASK-USER THRU ASK-EXIT
+       ELSE
+          MOVE WS-INPUT-RAW(1:30) TO WS-INPUT
+          MOVE WS-RAW-LEN TO WS-WORD-LEN
+          DISPLAY ' '
+          DISPLAY 'ENTERED STRING IS ' WS-INPUT
+          DISPLAY ' '
+          MOVE FUNCTION UPPER-CASE(WS-INPUT) TO WS-INPUT-UPPER
+          MOVE 0 TO WS-COUNT
+          INSPECT WS-INPUT TALLYING WS-COUNT FOR CHARACTERS
+          PERFORM VALIDATE-CHARS-PARA THRU VALIDATE-CHARS-EXIT
+          IF WS-VALID-SW NOT EQUAL 'Y' THEN
+             ADD 1 TO WS-RETRY-COUNT
+             DISPLAY 'INVALID CHARACTER ' WS-BAD-CHAR
+                     ' AT POSITION ' WS-BAD-POS '. USE A-Z, 0-9,'
+             DISPLAY '- OR / ONLY. TRY AGAIN.'
+             PERFORM ASK-USER THRU ASK-EXIT
+          ELSE
+             PERFORM LOG-REQUEST-PARA THRU LOG-REQUEST-EXIT
+          END-IF
+       END-IF
+    END-IF.
+ASK-EXIT. EXIT.
+
+*> Character-by-character WHEN literals, not A-Z/a-z/0-9 range
+*> tests, to match the letter-dispatch EVALUATE above - those
+*> ranges are only contiguous in an ASCII collating sequence, and
+*> this program also compiles and runs under EBCDIC.
+VALIDATE-CHARS-PARA.
+    MOVE 'Y' TO WS-VALID-SW
+    MOVE 0 TO WS-BAD-POS
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT
+    IF WS-VALID-SW EQUAL 'Y' THEN
+       EVALUATE WS-INPUT(WS-I:1)
+       WHEN 'A' WHEN 'B' WHEN 'C' WHEN 'D' WHEN 'E' WHEN 'F' WHEN 'G'
+       WHEN 'H' WHEN 'I' WHEN 'J' WHEN 'K' WHEN 'L' WHEN 'M' WHEN 'N'
+       WHEN 'O' WHEN 'P' WHEN 'Q' WHEN 'R' WHEN 'S' WHEN 'T' WHEN 'U'
+       WHEN 'V' WHEN 'W' WHEN 'X' WHEN 'Y' WHEN 'Z'
+       WHEN 'a' WHEN 'b' WHEN 'c' WHEN 'd' WHEN 'e' WHEN 'f' WHEN 'g'
+       WHEN 'h' WHEN 'i' WHEN 'j' WHEN 'k' WHEN 'l' WHEN 'm' WHEN 'n'
+       WHEN 'o' WHEN 'p' WHEN 'q' WHEN 'r' WHEN 's' WHEN 't' WHEN 'u'
+       WHEN 'v' WHEN 'w' WHEN 'x' WHEN 'y' WHEN 'z'
+       WHEN '0' WHEN '1' WHEN '2' WHEN '3' WHEN '4'
+       WHEN '5' WHEN '6' WHEN '7' WHEN '8' WHEN '9'
+       WHEN '-'
+       WHEN '/'
+       WHEN SPACE
+          CONTINUE
+       WHEN OTHER
+          MOVE 'N' TO WS-VALID-SW
+          MOVE WS-I TO WS-BAD-POS
+          MOVE WS-INPUT(WS-I:1) TO WS-BAD-CHAR
+       END-EVALUATE
+    END-IF
+    END-PERFORM.
+VALIDATE-CHARS-EXIT. EXIT.
+
+DISPLAY-PARA.
+    IF WS-SIZE-OPTION EQUAL 'L' THEN
+       COMPUTE WS-BANNER-WIDTH = WS-WORD-LEN * 10
+    ELSE
+       COMPUTE WS-BANNER-WIDTH = WS-WORD-LEN * 8
+    END-IF
+    IF WS-BORDER-CHAR NOT EQUAL SPACE THEN
+       PERFORM BUILD-BORDER-ROW-PARA THRU BUILD-BORDER-EXIT
+       DISPLAY WS-BORDER-ROW(1:WS-BANNER-WIDTH + 2)
+       MOVE WS-BORDER-ROW(1:WS-BANNER-WIDTH + 2) TO BO-RECORD
+       WRITE BO-RECORD
+    END-IF
+    IF WS-SIZE-OPTION EQUAL 'L' THEN
+       PERFORM SCALE-UP-PARA THRU SCALE-UP-EXIT
+       PERFORM ANOTHER-TABLE-PARA-L THRU ANOTHER-EXIT-L
+               VARYING WS-K FROM 1 BY 1 UNTIL WS-K = 10
+       PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 9
+       PERFORM OUTPUT-ROW-L-PARA THRU OUTPUT-ROW-L-EXIT
+       END-PERFORM
+    ELSE
+       PERFORM ANOTHER-TABLE-PARA THRU ANOTHER-EXIT
+               VARYING WS-K FROM 1 BY 1 UNTIL WS-K = 8
+       PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 7
+       PERFORM OUTPUT-ROW-PARA THRU OUTPUT-ROW-EXIT
+       END-PERFORM
+    END-IF
+    IF WS-BORDER-CHAR NOT EQUAL SPACE THEN
+       DISPLAY WS-BORDER-ROW(1:WS-BANNER-WIDTH + 2)
+       MOVE WS-BORDER-ROW(1:WS-BANNER-WIDTH + 2) TO BO-RECORD
+       WRITE BO-RECORD
+    END-IF
+    DISPLAY ' '
+    DISPLAY ' '
+    MOVE SPACES TO BO-RECORD
+    WRITE BO-RECORD
+    WRITE BO-RECORD.
+DISPLAY-EXIT. EXIT.
+
+*> OUTPUT-ROW-PARA/OUTPUT-ROW-L-PARA write one rendered banner line,
+*> adding the left/right border column when a border is in effect.
+OUTPUT-ROW-PARA.
+    IF WS-BORDER-CHAR EQUAL SPACE THEN
+       DISPLAY WS-DISPLAY-LINE(WS-J)(1:WS-BANNER-WIDTH)
+       MOVE SPACES TO BO-RECORD
+       MOVE WS-DISPLAY-LINE(WS-J)(1:WS-BANNER-WIDTH) TO BO-RECORD
+    ELSE
+       DISPLAY WS-BORDER-CHAR WS-DISPLAY-LINE(WS-J)(1:WS-BANNER-WIDTH)
+               WS-BORDER-CHAR
+       MOVE SPACES TO BO-RECORD
+       STRING WS-BORDER-CHAR
+              WS-DISPLAY-LINE(WS-J)(1:WS-BANNER-WIDTH)
+              WS-BORDER-CHAR DELIMITED BY SIZE INTO BO-RECORD
+    END-IF
+    WRITE BO-RECORD.
+OUTPUT-ROW-EXIT. EXIT.
+
+OUTPUT-ROW-L-PARA.
+    IF WS-BORDER-CHAR EQUAL SPACE THEN
+       DISPLAY WS-DISPLAY-LINE-L(WS-J)(1:WS-BANNER-WIDTH)
+       MOVE SPACES TO BO-RECORD
+       MOVE WS-DISPLAY-LINE-L(WS-J)(1:WS-BANNER-WIDTH) TO BO-RECORD
+    ELSE
+       DISPLAY WS-BORDER-CHAR WS-DISPLAY-LINE-L(WS-J)(1:WS-BANNER-WIDTH)
+               WS-BORDER-CHAR
+       MOVE SPACES TO BO-RECORD
+       STRING WS-BORDER-CHAR
+              WS-DISPLAY-LINE-L(WS-J)(1:WS-BANNER-WIDTH)
+              WS-BORDER-CHAR DELIMITED BY SIZE INTO BO-RECORD
+    END-IF
+    WRITE BO-RECORD.
+OUTPUT-ROW-L-EXIT. EXIT.
+
+*> BUILD-BORDER-ROW-PARA lays down one solid row of the border
+*> character, wide enough to span the banner plus its two side
+*> columns, for use above and below the rendered word.
+BUILD-BORDER-ROW-PARA.
+    MOVE SPACES TO WS-BORDER-ROW
+    PERFORM VARYING WS-M FROM 1 BY 1 UNTIL WS-M > WS-BANNER-WIDTH + 2
+    MOVE WS-BORDER-CHAR TO WS-BORDER-ROW(WS-M:1)
+    END-PERFORM.
+BUILD-BORDER-EXIT. EXIT.
+
+ANOTHER-TABLE-PARA.
+    MOVE 1 TO WS-L
+    PERFORM VARYING WS-J FROM 1 BY 7 UNTIL WS-J > 210
+    MOVE WS-LINE(WS-K)(WS-J:7) TO WS-DATA(WS-K, WS-L)
+    MOVE ' ' TO WS-FILLER(WS-K, WS-L)
+    ADD 1 TO WS-L
+    END-PERFORM.
+ANOTHER-EXIT. EXIT.
+
+ANOTHER-TABLE-PARA-L.
+    MOVE 1 TO WS-L
+    PERFORM VARYING WS-J FROM 1 BY 9 UNTIL WS-J > 270
+    MOVE WS-LINE-L(WS-K)(WS-J:9) TO WS-DATA-L(WS-K, WS-L)
+    MOVE ' ' TO WS-FILLER-L(WS-K, WS-L)
+    ADD 1 TO WS-L
+    END-PERFORM.
+ANOTHER-EXIT-L. EXIT.
+
+*> SCALE-UP-PARA blows up each small 7x7 glyph cell in WS-TABLE1
+*> into a 9x9 cell in WS-TABLE1-LARGE by nearest-neighbour lookup,
+*> so the letter/digit paragraphs never need a second, bigger grid.
+SCALE-UP-PARA.
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 30
+    PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 9
+    COMPUTE WS-SRC-ROW = ((WS-J - 1) * 7 / 9) + 1
+    PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 9
+    COMPUTE WS-SRC-COL = WS-I * 7 - 7 + ((WS-K - 1) * 7 / 9) + 1
+    COMPUTE WS-TEMP = WS-I * 9 - 9 + WS-K
+    MOVE WS-LETTER(WS-SRC-ROW, WS-SRC-COL) TO WS-LETTER-L(WS-J, WS-TEMP)
+    END-PERFORM
+    END-PERFORM
+    END-PERFORM.
+SCALE-UP-EXIT. EXIT.
