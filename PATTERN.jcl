@@ -0,0 +1,39 @@
+//PATTERN  JOB (ACCTNO),'BANNER QUEUE RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,RESTART=STEP1
+//*--------------------------------------------------------------*
+//*  PATTERN - DRIVES THE BANNER PROGRAM OVER THE QUEUE IN        *
+//*  BANNERIN.  CHKPOINT CARRIES THE RESTART POSITION BETWEEN     *
+//*  RUNS, SO THIS JOB CAN SIMPLY BE RESUBMITTED AFTER AN ABEND   *
+//*  OR CANCEL - PATTERN PICKS UP AFTER THE LAST CHECKPOINTED     *
+//*  WORD INSTEAD OF STARTING THE QUEUE OVER FROM THE TOP.        *
+//*  FIRST EVER RUN: CHKPOINT IS ALLOCATED EMPTY BY THIS JOB AND  *
+//*  PATTERN TREATS A MISSING/EMPTY CHECKPOINT AS "START AT       *
+//*  RECORD 1", SO NO SEPARATE SETUP STEP IS NEEDED.              *
+//*  BANNEROUT IS DISP=MOD, NOT NEW - PATTERN OPENS IT OUTPUT ON   *
+//*  EVERY RUN INCLUDING A RESTART, SO NEW WOULD FAIL RESUBMISSION *
+//*  WITH A DUPLICATE DSN (ABEND DISPOSITION IS ALSO CATLG) AND    *
+//*  WOULD LOSE ANY BANNERS ALREADY PRINTED BEFORE THE ABEND.      *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=PATTERN
+//STEPLIB  DD   DSN=PROD.BANNER.LOADLIB,DISP=SHR
+//BANNERIN DD   DSN=PROD.BANNER.QUEUE,DISP=SHR
+//BANNEROUT DD  DSN=PROD.BANNER.PRINT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=302)
+//AUDITLOG DD   DSN=PROD.BANNER.AUDIT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=52)
+//CHKPOINT DD   DSN=PROD.BANNER.CHKPOINT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=5)
+//*  SYSIN SUPPLIES PATTERN'S FOUR STARTUP PROMPTS IN ORDER: SIZE,
+//*  FILL CHARACTER, BORDER CHARACTER, THEN RUN MODE.  BLANK CARDS
+//*  BELOW LEAVE EACH LETTER'S OWN CHARACTER AND NO BORDER.
+//SYSIN    DD   *
+S
+
+
+Y
+/*
+//SYSOUT   DD   SYSOUT=*
+//
